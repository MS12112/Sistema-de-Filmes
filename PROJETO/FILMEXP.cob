@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILMEXP.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: Exportacao em lote de FILMES.DAT para um
+      *==           arquivo sequencial de saida
+      *== DATA = 10/04/2025
+      *== OBSERVAÇOES: Usado para tirar uma copia de seguranca do
+      *==   catalogo antes de uma sessao de ALTERAR/EXCLUIR, ou para
+      *==   alimentar o FILMLOAD de um outro ambiente.
+      *======================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILMES ASSIGN TO 'FILMESDAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS FILME-STATUS
+             RECORD KEY IS FILMES-CHAVE
+             ALTERNATE RECORD KEY IS FILME-GENERO WITH DUPLICATES
+             ALTERNATE RECORD KEY IS FILME-TITULO WITH DUPLICATES.
+
+           SELECT SAIDA ASSIGN TO 'FILMEXPOUT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WRK-SAI-STATUS.
+
+       DATA DIVISION.
+       FILE                         SECTION.
+      *======ESTRUTURA DO REGISTRO======
+        FD FILMES.
+        COPY FILMEREG.
+
+      *======ESTRUTURA DO ARQUIVO DE SAIDA======
+        FD SAIDA.
+        01 SAIDA-REG.
+           05 SAI-ID            PIC 9(05).
+           05 SAI-TITULO        PIC X(50).
+           05 SAI-GENERO        PIC X(30).
+           05 SAI-DURACAO       PIC 9(03).
+           05 SAI-DISTRIB       PIC X(40).
+           05 SAI-NOTA          PIC 9(02).
+           05 SAI-STATUS-REG    PIC X(01).
+
+      *============ VÁRIAVEIS ===============
+       WORKING-STORAGE              SECTION.
+
+        77 WRK-SAI-STATUS      PIC 9(02).
+        77 FILME-STATUS        PIC 9(02).
+        77 WRK-CONT-EXPORTADOS PIC 9(05) COMP VALUE 0.
+
+      *============ Procedimentos Principais ===========
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL               SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL FILME-STATUS EQUAL 10.
+            PERFORM 9000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT FILMES.
+            IF FILME-STATUS NOT = 0
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO, STATUS = ' FILME-STATUS
+              STOP RUN
+            END-IF.
+            OPEN OUTPUT SAIDA.
+            IF WRK-SAI-STATUS NOT = 0
+              DISPLAY 'ERRO AO ABRIR SAIDA, STATUS = ' WRK-SAI-STATUS
+              STOP RUN
+            END-IF.
+            MOVE ZEROS TO FILME-ID.
+            START FILMES KEY IS NOT LESS THAN FILMES-CHAVE
+              INVALID KEY
+                  MOVE 10 TO FILME-STATUS
+            END-START.
+            IF FILME-STATUS NOT EQUAL 10
+                READ FILMES NEXT
+            END-IF.
+
+       2000-PROCESSAR.
+            MOVE FILME-ID          TO SAI-ID.
+            MOVE FILME-TITULO      TO SAI-TITULO.
+            MOVE FILME-GENERO      TO SAI-GENERO.
+            MOVE FILME-DURACAO     TO SAI-DURACAO.
+            MOVE FILME-DISTRIB     TO SAI-DISTRIB.
+            MOVE FILME-NOTA        TO SAI-NOTA.
+            MOVE FILME-STATUS-REG  TO SAI-STATUS-REG.
+            WRITE SAIDA-REG.
+            ADD 1 TO WRK-CONT-EXPORTADOS.
+            READ FILMES NEXT.
+
+       9000-FINALIZAR.
+            DISPLAY 'REGISTROS EXPORTADOS.: ' WRK-CONT-EXPORTADOS.
+            CLOSE FILMES.
+            CLOSE SAIDA.
