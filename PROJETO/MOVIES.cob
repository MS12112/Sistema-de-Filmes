@@ -10,24 +10,47 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILMES ASSIGN TO 'C:\cobol\PROJETO\FILMES.DAT'
+           SELECT FILMES ASSIGN TO 'FILMESDAT'
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              FILE STATUS IS FILME-STATUS
-             RECORD KEY IS FILMES-CHAVE.
+             RECORD KEY IS FILMES-CHAVE
+             ALTERNATE RECORD KEY IS FILME-GENERO WITH DUPLICATES
+             ALTERNATE RECORD KEY IS FILME-TITULO WITH DUPLICATES.
+
+           SELECT FILMES-LOG ASSIGN TO 'FILMESLOG'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT FILMES-CTL ASSIGN TO 'FILMESCTL'
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS RANDOM
+             RELATIVE KEY IS CTL-CHAVE
+             FILE STATUS IS CTL-STATUS.
 
        DATA DIVISION.
        FILE                         SECTION.
       *======ESTRUTURA DO REGISTRO======
         FD FILMES.
-        01 FILMES-REG.
-           05 FILMES-CHAVE.
-             10 FILME-ID       PIC 9(05).
-           05 FILME-TITULO     PIC X(50).
-           05 FILME-GENERO     PIC X(30).
-           05 FILME-DURACAO    PIC 9(03).
-           05 FILME-DISTRIB    PIC X(40).
-           05 FILME-NOTA       PIC 9(02).
+        COPY FILMEREG.
+
+      *======ESTRUTURA DO LOG DE AUDITORIA (SOMENTE GRAVACAO)======
+        FD FILMES-LOG.
+        01 FILMES-LOG-REG.
+           05 LOG-DATA           PIC 9(06).
+           05 LOG-HORA           PIC 9(08).
+           05 LOG-FILME-ID       PIC 9(05).
+           05 LOG-OPERACAO       PIC X(10).
+           05 LOG-TITULO-ANTIGO  PIC X(50).
+           05 LOG-TITULO-NOVO    PIC X(50).
+           05 LOG-NOTA-ANTIGA    PIC 9(02).
+           05 LOG-NOTA-NOVA      PIC 9(02).
+           05 LOG-STATUS-IO      PIC 9(02).
+
+      *======ESTRUTURA DO CONTROLE DE REGISTROS ATIVOS======
+        FD FILMES-CTL.
+        01 FILMES-CTL-REG.
+           05 CTL-QTD-ATIVOS     PIC 9(07).
 
 
       *============ VÁRIAVEIS ===============
@@ -41,6 +64,59 @@
         77 WRK-CONTREGISTRO   PIC 9(05) VALUE 0.
         77 LINE-CONTADOR      PIC 99 VALUE 5.
 
+      *============ TABELA DO RELATORIO POR GENERO ===============
+        01 WRK-TAB-GRUPOS.
+           05 WRK-QTD-GRUPOS       PIC 9(03) VALUE 0.
+           05 WRK-GRUPO OCCURS 1 TO 100 TIMES
+                        DEPENDING ON WRK-QTD-GRUPOS
+                        INDEXED BY WRK-IDX-GRUPO.
+              10 WRK-GRP-GENERO    PIC X(30).
+              10 WRK-GRP-DISTRIB   PIC X(40).
+              10 WRK-GRP-CONT      PIC 9(05) COMP.
+              10 WRK-GRP-SOMANOTA  PIC 9(07) COMP.
+              10 WRK-GRP-SOMADUR   PIC 9(07) COMP.
+        77 WRK-MEDIA-NOTA     PIC 9(02)V99.
+        77 WRK-MEDIA-NOTA-ED  PIC Z9.99.
+        77 WRK-GRUPO-ESTOURO  PIC X(01) VALUE 'N'.
+           88 GRUPO-ESTOUROU      VALUE 'S'.
+
+        77 WRK-OPCAO-CONSULTA PIC X(01).
+        77 WRK-GENERO-BUSCA   PIC X(30).
+
+        77 LOG-FILE-STATUS    PIC 9(02).
+
+      *============ AREA DE MONTAGEM DO LOG DE AUDITORIA =========
+        01 WRK-LOG-AREA.
+           05 WRK-LOG-OPERACAO      PIC X(10).
+           05 WRK-LOG-TITULO-ANTIGO PIC X(50).
+           05 WRK-LOG-TITULO-NOVO   PIC X(50).
+           05 WRK-LOG-NOTA-ANTIGA   PIC 9(02).
+           05 WRK-LOG-NOTA-NOVA     PIC 9(02).
+           05 WRK-LOG-STATUS-IO     PIC 9(02).
+
+      *============ AREA DE VALIDACAO DE INCLUIR/ALTERAR =========
+        77 WRK-VALIDA-STATUS  PIC X(01).
+           88 VALIDACAO-OK        VALUE 'S'.
+           88 VALIDACAO-ERRO      VALUE 'N'.
+
+      *============ AREA DE CONFERENCIA DO FILE STATUS ===========
+        77 WRK-STATUS-ESP1    PIC 9(02) VALUE 0.
+        77 WRK-STATUS-ESP2    PIC 9(02) VALUE 0.
+
+      *============ AREA DO CONTROLE DE REGISTROS ATIVOS =========
+        77 CTL-CHAVE          PIC 9(04) VALUE 1.
+        77 CTL-STATUS         PIC 9(02).
+        77 WRK-CONTATIVOS     PIC 9(05) VALUE 0.
+
+        01 WRK-SALVA-REG.
+           05 WRK-SALVA-ID          PIC 9(05).
+           05 WRK-SALVA-TITULO      PIC X(50).
+           05 WRK-SALVA-GENERO      PIC X(30).
+           05 WRK-SALVA-DURACAO     PIC 9(03).
+           05 WRK-SALVA-DISTRIB     PIC X(40).
+           05 WRK-SALVA-NOTA        PIC 9(02).
+           05 WRK-SALVA-STATUS-REG  PIC X(01).
+
 
        SCREEN                       SECTION.
       *============ Estruta da Tela =========
@@ -54,16 +130,18 @@
               10 LINE 02 COLUMN 01 PIC X(20) ERASE EOL
                  BACKGROUND-COLOR 1 FROM WRK-MODULO.
 
-      *============ Tela de MENU ===========
-        01 MENU.
+      *============ Tela de TELA-MENU ===========
+        01 TELA-MENU.
            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTA'.
            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
            05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
            05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-           05 LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
-           05 LINE 13 COLUMN 15 VALUE 'OPCAO......:'.
-           05 LINE 13 COLUMN 28 USING WRK-OPCAO.
+           05 LINE 12 COLUMN 15 VALUE '6 - RELATORIO POR GENERO'.
+           05 LINE 13 COLUMN 15 VALUE '7 - REATIVAR'.
+           05 LINE 14 COLUMN 15 VALUE 'X - SAIDA'.
+           05 LINE 15 COLUMN 15 VALUE 'OPCAO......:'.
+           05 LINE 15 COLUMN 28 USING WRK-OPCAO.
 
       *============ Tela para Registro de Filmes ===========
         01 TELA-REGISTRO.
@@ -82,6 +160,9 @@
                10 COLUMN PLUS 2 PIC X(40) USING FILME-DISTRIB.
                10 LINE 15 COLUMN 10 VALUE 'NOTA...'.
                10 COLUMN PLUS 2 PIC 9(02) USING FILME-NOTA.
+             05 BUSCA-GENERO FOREGROUND-COLOR 2.
+               10 LINE 12 COLUMN 10 VALUE 'GENERO...'.
+               10 COLUMN PLUS 2 PIC X(30) USING WRK-GENERO-BUSCA.
 
       *============ Mensagens de Erro ou Confirmação ===========
         01 MOSTRA-ERRO.
@@ -108,17 +189,44 @@
               DISPLAY 'ERRO AO ABRIR O ARQUIVO, STATUS = ' FILME-STATUS
               STOP RUN
             END-IF.
+            OPEN EXTEND FILMES-LOG.
+            IF LOG-FILE-STATUS EQUAL 35
+              OPEN OUTPUT FILMES-LOG
+              CLOSE FILMES-LOG
+              OPEN EXTEND FILMES-LOG
+            END-IF.
+            IF LOG-FILE-STATUS NOT = 0
+              DISPLAY 'ERRO AO ABRIR O LOG, STATUS = ' LOG-FILE-STATUS
+              STOP RUN
+            END-IF.
+            OPEN I-O FILMES-CTL.
+            IF CTL-STATUS EQUAL 35
+              OPEN OUTPUT FILMES-CTL
+              MOVE 0 TO CTL-QTD-ATIVOS
+              WRITE FILMES-CTL-REG
+              CLOSE FILMES-CTL
+              OPEN I-O FILMES-CTL
+            END-IF.
+            IF CTL-STATUS NOT = 0
+              DISPLAY 'ERRO AO ABRIR O CONTROLE, STATUS = ' CTL-STATUS
+              STOP RUN
+            END-IF.
 
        1100-MONTATELA.
 
              DISPLAY TELA.
-             ACCEPT MENU.
+             ACCEPT TELA-MENU.
 
        2000-PROCESSAR.
             MOVE ZEROS TO FILME-ID FILME-DURACAO FILME-NOTA
-            WRK-CONTREGISTRO.
+            WRK-CONTREGISTRO WRK-CONTATIVOS.
             MOVE SPACES TO FILME-TITULO FILME-GENERO FILME-DISTRIB
             MOSTRA-ERRO.
+            MOVE 'A' TO FILME-STATUS-REG.
+            MOVE SPACES TO WRK-LOG-OPERACAO WRK-LOG-TITULO-ANTIGO
+            WRK-LOG-TITULO-NOVO.
+            MOVE ZEROS TO WRK-LOG-NOTA-ANTIGA WRK-LOG-NOTA-NOVA
+            WRK-LOG-STATUS-IO WRK-STATUS-ESP1 WRK-STATUS-ESP2.
             EVALUATE WRK-OPCAO
                WHEN 1
                 PERFORM 5000-INCLUIR
@@ -135,8 +243,14 @@
                WHEN 5
                  PERFORM 9000-RELATORIOTELA
                  MOVE SPACES TO WRK-MODULO
+               WHEN 6
+                 PERFORM 9500-RELATORIOGENERO
+                 MOVE SPACES TO WRK-MODULO
+               WHEN 7
+                 PERFORM 8500-REATIVAR
+                 MOVE SPACES TO WRK-MODULO
                WHEN OTHER
-               IF WRK-OPCAO NOT EQUAL MENU
+               IF WRK-OPCAO NOT EQUAL TELA-MENU
                  MOVE 'ENTRE COM UMA OPCAO VALIDA.' TO WRK-MSGERRO
                  DISPLAY MOSTRA-ERRO
                  ACCEPT MSG-ERRO
@@ -147,38 +261,100 @@
 
        3000-FINALIZAR.
            CLOSE FILMES.
+           CLOSE FILMES-LOG.
+           CLOSE FILMES-CTL.
 
        5000-INCLUIR.
            MOVE '  MODULO - INCLUSAO ' TO WRK-MODULO.
            DISPLAY TELA.
              ACCEPT TELA-REGISTRO.
-             DISPLAY 'CONFIRMA GRAVACAO? (S/N)' AT 1610.
-             ACCEPT WRK-TECLA AT 1637.
-
-             IF WRK-TECLA EQUAL 'S' OR 's'
-               WRITE FILMES-REG
-                 INVALID KEY
-                   MOVE SPACES TO WRK-TECLA
-                   MOVE 'FILME JA CADASTRADO!' TO WRK-MSGERRO
-                 NOT INVALID KEY
+             PERFORM 5100-VALIDAR-INCLUIR.
+             IF VALIDACAO-OK
+               DISPLAY 'CONFIRMA GRAVACAO? (S/N)' AT 1610
+               ACCEPT WRK-TECLA AT 1637
+               IF WRK-TECLA EQUAL 'S' OR 's'
+                 MOVE 22 TO WRK-STATUS-ESP1
+                 WRITE FILMES-REG
+                   INVALID KEY
+                     PERFORM 9800-VERIFICA-STATUS
+                     MOVE SPACES TO WRK-TECLA
+                     MOVE 'FILME JA CADASTRADO!' TO WRK-MSGERRO
+                   NOT INVALID KEY
+                     PERFORM 9800-VERIFICA-STATUS
+                     MOVE SPACES TO WRK-TECLA
+                     MOVE 'FILME CADASTRADO COM SUCESSO!'
+                         TO WRK-MSGERRO
+                     MOVE 'INCLUSAO' TO WRK-LOG-OPERACAO
+                     MOVE FILME-TITULO TO WRK-LOG-TITULO-NOVO
+                     MOVE FILME-NOTA TO WRK-LOG-NOTA-NOVA
+                     PERFORM 9700-GRAVA-LOG
+                     PERFORM 9900-INCREMENTA-CONTROLE
+                 END-WRITE
+               ELSE
                    MOVE SPACES TO WRK-TECLA
-                   MOVE 'FILME CADASTRADO COM SUCESSO!' TO WRK-MSGERRO
-               END-WRITE
-             ELSE
-                 MOVE SPACES TO WRK-TECLA
-                 MOVE  'GRAVACAO CANCELADA!' TO WRK-MSGERRO
+                   MOVE  'GRAVACAO CANCELADA!' TO WRK-MSGERRO
+               END-IF
              END-IF.
                 DISPLAY MOSTRA-ERRO.
                 ACCEPT MSG-ERRO.
 
+       5100-VALIDAR-INCLUIR.
+           MOVE 'S' TO WRK-VALIDA-STATUS.
+           IF FILME-NOTA > 10
+               MOVE 'N' TO WRK-VALIDA-STATUS
+               MOVE 'NOTA DEVE SER DE 00 A 10' TO WRK-MSGERRO
+           END-IF.
+           IF VALIDACAO-OK AND FILME-DURACAO EQUAL 0
+               MOVE 'N' TO WRK-VALIDA-STATUS
+               MOVE 'DURACAO NAO PODE SER ZERO' TO WRK-MSGERRO
+           END-IF.
+           IF VALIDACAO-OK
+               MOVE FILME-ID          TO WRK-SALVA-ID
+               MOVE FILME-GENERO      TO WRK-SALVA-GENERO
+               MOVE FILME-DURACAO     TO WRK-SALVA-DURACAO
+               MOVE FILME-DISTRIB     TO WRK-SALVA-DISTRIB
+               MOVE FILME-NOTA        TO WRK-SALVA-NOTA
+               MOVE FILME-STATUS-REG  TO WRK-SALVA-STATUS-REG
+               READ FILMES KEY IS FILME-TITULO
+                 INVALID KEY
+                     CONTINUE
+                 NOT INVALID KEY
+                     MOVE 'N' TO WRK-VALIDA-STATUS
+                     MOVE 'TITULO JA CADASTRADO' TO WRK-MSGERRO
+               END-READ
+               MOVE WRK-SALVA-ID         TO FILME-ID
+               MOVE WRK-SALVA-GENERO     TO FILME-GENERO
+               MOVE WRK-SALVA-DURACAO    TO FILME-DURACAO
+               MOVE WRK-SALVA-DISTRIB    TO FILME-DISTRIB
+               MOVE WRK-SALVA-NOTA       TO FILME-NOTA
+               MOVE WRK-SALVA-STATUS-REG TO FILME-STATUS-REG
+           END-IF.
+
        6000-CONSULTAR.
            MOVE '  MODULO - CONSULTA ' TO WRK-MODULO.
            DISPLAY TELA.
+           MOVE SPACES TO WRK-TECLA.
            PERFORM UNTIL WRK-TECLA = 'N' OR WRK-TECLA = 'n'
-           MOVE ZEROS TO  FILME-ID
-           MOVE SPACES TO WRK-TECLA SS-DADOS
-           DISPLAY "Digite o ID do Filme para consulta: " AT 0810
-           ACCEPT CHAVE
+           MOVE SPACES TO WRK-OPCAO-CONSULTA
+           DISPLAY "1-POR ID  2-POR GENERO: " AT 0710
+           ACCEPT WRK-OPCAO-CONSULTA AT 0735
+               EVALUATE WRK-OPCAO-CONSULTA
+                  WHEN '2'
+                    PERFORM 6200-CONSULTAR-GENERO
+                  WHEN OTHER
+                    PERFORM 6100-CONSULTAR-ID
+               END-EVALUATE
+               DISPLAY "Deseja realizar outra consulta? (S/N): " AT 1610
+               ACCEPT WRK-TECLA AT 1652
+
+              END-PERFORM.
+                 DISPLAY MOSTRA-ERRO.
+
+       6100-CONSULTAR-ID.
+           MOVE ZEROS TO  FILME-ID.
+           MOVE SPACES TO SS-DADOS.
+           DISPLAY "Digite o ID do Filme para consulta: " AT 0810.
+           ACCEPT CHAVE.
                READ FILMES KEY IS FILMES-CHAVE
                  INVALID KEY
                      MOVE 'FILME NAO ENCOTRADO' TO WRK-MSGERRO
@@ -187,42 +363,125 @@
                      MOVE 'FILME ENCOTRADO' TO WRK-MSGERRO
                      DISPLAY MOSTRA-ERRO
                      DISPLAY SS-DADOS
-               END-READ
-               DISPLAY "Deseja realizar outra consulta? (S/N): " AT 1610
-               ACCEPT WRK-TECLA AT 1652
-
-              END-PERFORM.
-                 DISPLAY MOSTRA-ERRO.
+               END-READ.
+
+       6200-CONSULTAR-GENERO.
+           MOVE SPACES TO WRK-GENERO-BUSCA SS-DADOS.
+           DISPLAY "Digite o GENERO para consulta: " AT 0810.
+           ACCEPT BUSCA-GENERO.
+           MOVE WRK-GENERO-BUSCA TO FILME-GENERO.
+           START FILMES KEY EQUAL FILME-GENERO.
+             READ FILMES
+               INVALID KEY
+                   MOVE 'FILME NAO ENCOTRADO' TO WRK-MSGERRO
+                   DISPLAY MOSTRA-ERRO
+               NOT INVALID KEY
+                   MOVE 5 TO LINE-CONTADOR
+                   PERFORM UNTIL FILME-STATUS EQUAL 10
+                           OR FILME-GENERO NOT EQUAL WRK-GENERO-BUSCA
+                       DISPLAY FILME-ID AT LINE LINE-CONTADOR
+                           COLUMN 5
+                       DISPLAY FILME-TITULO AT LINE LINE-CONTADOR
+                           COLUMN 13
+                       DISPLAY FILME-GENERO AT LINE LINE-CONTADOR
+                           COLUMN 46
+                       DISPLAY FILME-DISTRIB AT LINE LINE-CONTADOR
+                           COLUMN 65
+                       ADD 2 TO LINE-CONTADOR
+                       READ FILMES NEXT
+                   END-PERFORM
+                   MOVE 'CONSULTA POR GENERO CONCLUIDA' TO WRK-MSGERRO
+                   DISPLAY MOSTRA-ERRO
+             END-READ.
 
 
        7000-ALTERAR.
            MOVE '  MODULO - ALTERAR ' TO WRK-MODULO.
             DISPLAY TELA.
             DISPLAY "Digite o ID do Filme para alterar: " AT 0810.
-            ACCEPT CHAVE
-
-           READ FILMES
-             IF FILME-STATUS EQUAL 0 THEN
+            ACCEPT CHAVE.
+
+           READ FILMES.
+           MOVE 23 TO WRK-STATUS-ESP1.
+           PERFORM 9800-VERIFICA-STATUS.
+           IF FILME-STATUS EQUAL 0
+                MOVE FILME-TITULO TO WRK-LOG-TITULO-ANTIGO
+                MOVE FILME-NOTA TO WRK-LOG-NOTA-ANTIGA
                 ACCEPT SS-DADOS
-                DISPLAY "Confirma alteracao? (S/N): " AT 1810.
-                ACCEPT WRK-TECLA AT 1837.
-                IF WRK-TECLA = "S" OR WRK-TECLA = "s"
-                 REWRITE FILMES-REG
-                     INVALID KEY
-                         MOVE "Registro nao alterado" TO WRK-MSGERRO
-                         DISPLAY MOSTRA-ERRO
-                         ACCEPT MSG-ERRO
-                     NOT INVALID KEY
-                         MOVE "Registro alterado" TO WRK-MSGERRO
-                         DISPLAY MOSTRA-ERRO
-                         ACCEPT MSG-ERRO
-                 END-REWRITE
+                PERFORM 7100-VALIDAR-ALTERAR
+                IF VALIDACAO-OK
+                  DISPLAY "Confirma alteracao? (S/N): " AT 1810
+                  ACCEPT WRK-TECLA AT 1837
+                  IF WRK-TECLA = "S" OR WRK-TECLA = "s"
+                   MOVE 21 TO WRK-STATUS-ESP1
+                   MOVE 23 TO WRK-STATUS-ESP2
+                   REWRITE FILMES-REG
+                       INVALID KEY
+                           PERFORM 9800-VERIFICA-STATUS
+                           MOVE "Registro nao alterado" TO WRK-MSGERRO
+                           DISPLAY MOSTRA-ERRO
+                           ACCEPT MSG-ERRO
+                       NOT INVALID KEY
+                           PERFORM 9800-VERIFICA-STATUS
+                           MOVE "Registro alterado" TO WRK-MSGERRO
+                           DISPLAY MOSTRA-ERRO
+                           ACCEPT MSG-ERRO
+                           MOVE 'ALTERACAO' TO WRK-LOG-OPERACAO
+                           MOVE FILME-TITULO TO WRK-LOG-TITULO-NOVO
+                           MOVE FILME-NOTA TO WRK-LOG-NOTA-NOVA
+                           PERFORM 9700-GRAVA-LOG
+                   END-REWRITE
+                 ELSE
+                     MOVE "Registro nao alterado" TO WRK-MSGERRO
+                     DISPLAY MOSTRA-ERRO
+                     ACCEPT MSG-ERRO
+                 END-IF
+               ELSE
+                   DISPLAY MOSTRA-ERRO
+                   ACCEPT MSG-ERRO
+               END-IF
              ELSE
                  MOVE "Registro nao alterado" TO WRK-MSGERRO
                  DISPLAY MOSTRA-ERRO
                  ACCEPT MSG-ERRO
              END-IF.
 
+       7100-VALIDAR-ALTERAR.
+           MOVE 'S' TO WRK-VALIDA-STATUS.
+           IF FILME-NOTA > 10
+               MOVE 'N' TO WRK-VALIDA-STATUS
+               MOVE 'NOTA DEVE SER DE 00 A 10' TO WRK-MSGERRO
+           END-IF.
+           IF VALIDACAO-OK AND FILME-DURACAO EQUAL 0
+               MOVE 'N' TO WRK-VALIDA-STATUS
+               MOVE 'DURACAO NAO PODE SER ZERO' TO WRK-MSGERRO
+           END-IF.
+           IF VALIDACAO-OK
+               MOVE FILME-ID          TO WRK-SALVA-ID
+               MOVE FILME-TITULO      TO WRK-SALVA-TITULO
+               MOVE FILME-GENERO      TO WRK-SALVA-GENERO
+               MOVE FILME-DURACAO     TO WRK-SALVA-DURACAO
+               MOVE FILME-DISTRIB     TO WRK-SALVA-DISTRIB
+               MOVE FILME-NOTA        TO WRK-SALVA-NOTA
+               MOVE FILME-STATUS-REG  TO WRK-SALVA-STATUS-REG
+               READ FILMES KEY IS FILME-TITULO
+                 INVALID KEY
+                     CONTINUE
+                 NOT INVALID KEY
+                     IF FILME-ID NOT EQUAL WRK-SALVA-ID
+                         MOVE 'N' TO WRK-VALIDA-STATUS
+                         MOVE 'TITULO JA CADASTRADO' TO WRK-MSGERRO
+                     END-IF
+               END-READ
+               MOVE WRK-SALVA-ID         TO FILME-ID
+               MOVE WRK-SALVA-TITULO     TO FILME-TITULO
+               MOVE WRK-SALVA-GENERO     TO FILME-GENERO
+               MOVE WRK-SALVA-DURACAO    TO FILME-DURACAO
+               MOVE WRK-SALVA-DISTRIB    TO FILME-DISTRIB
+               MOVE WRK-SALVA-NOTA       TO FILME-NOTA
+               MOVE WRK-SALVA-STATUS-REG TO FILME-STATUS-REG
+           END-IF.
+
 
 
 
@@ -231,27 +490,105 @@
            DISPLAY TELA.
            DISPLAY "Digite o ID do filme a excluir: " AT 0810.
            ACCEPT CHAVE.
+           MOVE 23 TO WRK-STATUS-ESP1.
            READ FILMES
                    INVALID KEY
+                      PERFORM 9800-VERIFICA-STATUS
                       MOVE "Filme nao cadastrado" TO WRK-MSGERRO
                       DISPLAY MOSTRA-ERRO
                       ACCEPT MSG-ERRO
                    NOT INVALID KEY
-                     DISPLAY SS-DADOS
-                     DISPLAY "Deseja excluir? (S/N): " AT 1810
-                     ACCEPT WRK-TECLA AT 1837.
-
-           IF (WRK-TECLA = "S" OR WRK-TECLA = "s") AND FILME-STATUS = 0
-           DELETE FILMES
-             NOT INVALID KEY
-                 MOVE "Filme excluido" TO WRK-MSGERRO
-                 DISPLAY MOSTRA-ERRO
-              END-DELETE
-           ELSE
-           MOVE "Filme nao excluido" TO WRK-MSGERRO
-           DISPLAY MOSTRA-ERRO
-           END-IF.
-           ACCEPT MSG-ERRO.
+                     PERFORM 9800-VERIFICA-STATUS
+                     IF FILME-INATIVO
+                       MOVE "Filme ja esta inativo" TO WRK-MSGERRO
+                       DISPLAY MOSTRA-ERRO
+                       ACCEPT MSG-ERRO
+                     ELSE
+                       DISPLAY SS-DADOS
+                       DISPLAY "Deseja excluir? (S/N): " AT 1810
+                       ACCEPT WRK-TECLA AT 1837
+                       IF WRK-TECLA = "S" OR WRK-TECLA = "s"
+                          MOVE 'I' TO FILME-STATUS-REG
+                          MOVE 21 TO WRK-STATUS-ESP1
+                          MOVE 23 TO WRK-STATUS-ESP2
+                          REWRITE FILMES-REG
+                            INVALID KEY
+                              PERFORM 9800-VERIFICA-STATUS
+                              MOVE "Filme nao excluido"
+                                TO WRK-MSGERRO
+                            NOT INVALID KEY
+                              PERFORM 9800-VERIFICA-STATUS
+                              MOVE "Filme excluido" TO WRK-MSGERRO
+                              MOVE 'EXCLUSAO' TO WRK-LOG-OPERACAO
+                              MOVE FILME-TITULO
+                                TO WRK-LOG-TITULO-ANTIGO
+                                   WRK-LOG-TITULO-NOVO
+                              MOVE FILME-NOTA
+                                TO WRK-LOG-NOTA-ANTIGA
+                                   WRK-LOG-NOTA-NOVA
+                              PERFORM 9700-GRAVA-LOG
+                              PERFORM 9910-DECREMENTA-CONTROLE
+                          END-REWRITE
+                       ELSE
+                          MOVE "Filme nao excluido" TO WRK-MSGERRO
+                       END-IF
+                       DISPLAY MOSTRA-ERRO
+                       ACCEPT MSG-ERRO
+                     END-IF
+           END-READ.
+
+       8500-REATIVAR.
+           MOVE '  MODULO - REATIVACAO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY "Digite o ID do filme a reativar: " AT 0810.
+           ACCEPT CHAVE.
+           MOVE 23 TO WRK-STATUS-ESP1.
+           READ FILMES
+                   INVALID KEY
+                      PERFORM 9800-VERIFICA-STATUS
+                      MOVE "Filme nao cadastrado" TO WRK-MSGERRO
+                      DISPLAY MOSTRA-ERRO
+                      ACCEPT MSG-ERRO
+                   NOT INVALID KEY
+                     PERFORM 9800-VERIFICA-STATUS
+                     IF FILME-ATIVO
+                       MOVE "Filme ja esta ativo" TO WRK-MSGERRO
+                       DISPLAY MOSTRA-ERRO
+                       ACCEPT MSG-ERRO
+                     ELSE
+                       DISPLAY SS-DADOS
+                       DISPLAY "Confirma reativacao? (S/N): " AT 1810
+                       ACCEPT WRK-TECLA AT 1839
+                       IF WRK-TECLA = "S" OR WRK-TECLA = "s"
+                          MOVE 'A' TO FILME-STATUS-REG
+                          MOVE 21 TO WRK-STATUS-ESP1
+                          MOVE 23 TO WRK-STATUS-ESP2
+                          REWRITE FILMES-REG
+                            INVALID KEY
+                              PERFORM 9800-VERIFICA-STATUS
+                              MOVE "Filme nao reativado"
+                                TO WRK-MSGERRO
+                            NOT INVALID KEY
+                              PERFORM 9800-VERIFICA-STATUS
+                              MOVE "Filme reativado"
+                                TO WRK-MSGERRO
+                              MOVE 'REATIVACAO' TO WRK-LOG-OPERACAO
+                              MOVE FILME-TITULO
+                                TO WRK-LOG-TITULO-ANTIGO
+                                   WRK-LOG-TITULO-NOVO
+                              MOVE FILME-NOTA
+                                TO WRK-LOG-NOTA-ANTIGA
+                                   WRK-LOG-NOTA-NOVA
+                              PERFORM 9700-GRAVA-LOG
+                              PERFORM 9900-INCREMENTA-CONTROLE
+                          END-REWRITE
+                       ELSE
+                          MOVE "Filme nao reativado" TO WRK-MSGERRO
+                       END-IF
+                       DISPLAY MOSTRA-ERRO
+                       ACCEPT MSG-ERRO
+                     END-IF
+           END-READ.
 
 
        9000-RELATORIOTELA.
@@ -261,16 +598,22 @@
            MOVE 5 TO LINE-CONTADOR.
            MOVE 00001 TO FILME-ID.
            START FILMES KEY EQUAL FILME-ID.
+           MOVE 23 TO WRK-STATUS-ESP1.
              READ FILMES
                INVALID KEY
+                   PERFORM 9800-VERIFICA-STATUS
                    MOVE 'NENHUM REGISTRO ENCOTRADO' TO WRK-MSGERRO
                NOT INVALID KEY
+                   PERFORM 9800-VERIFICA-STATUS
                    DISPLAY ' RELATORIO DE FILMES ' AT 0224
                    DISPLAY '-----------------------------------' AT 0301
                    DISPLAY '-----------------------------------' AT 0336
                    DISPLAY '--------------' AT 0371
                    PERFORM UNTIL FILME-STATUS EQUAL 10
                    ADD 1 TO WRK-CONTREGISTRO
+                   IF FILME-ATIVO
+                       ADD 1 TO WRK-CONTATIVOS
+                   END-IF
                        DISPLAY FILME-ID AT LINE LINE-CONTADOR
                            COLUMN 5
                        DISPLAY FILME-TITULO AT LINE LINE-CONTADOR
@@ -284,7 +627,9 @@
                        DISPLAY FILME-NOTA AT LINE LINE-CONTADOR
                             COLUMN 82
                        ADD 2 TO LINE-CONTADOR
+                       MOVE 10 TO WRK-STATUS-ESP1
                        READ FILMES NEXT
+                       PERFORM 9800-VERIFICA-STATUS
                         IF LINE-CONTADOR > 16
                          MOVE 'PRESSIONE ALGUMA TECLA' TO WRK-MSGERRO
                          DISPLAY MOSTRA-ERRO
@@ -303,3 +648,167 @@
                MOVE WRK-CONTREGISTRO TO WRK-MSGERRO(17:05).
                DISPLAY MOSTRA-ERRO.
                      ACCEPT MSG-ERRO.
+               PERFORM 9950-CONFERE-CONTROLE.
+
+       9950-CONFERE-CONTROLE.
+           MOVE 1 TO CTL-CHAVE.
+           READ FILMES-CTL.
+           IF CTL-QTD-ATIVOS EQUAL WRK-CONTATIVOS
+               MOVE 'CONTROLE DE ATIVOS CONFERE' TO WRK-MSGERRO
+           ELSE
+               MOVE 'DIVERGENCIA NO CONTROLE DE ATIVOS'
+                   TO WRK-MSGERRO
+           END-IF.
+           DISPLAY MOSTRA-ERRO.
+           ACCEPT MSG-ERRO.
+
+       9500-RELATORIOGENERO.
+
+           MOVE '  MODULO - RELATORIO GENERO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE 5 TO LINE-CONTADOR.
+           MOVE 0 TO WRK-QTD-GRUPOS.
+           MOVE 'N' TO WRK-GRUPO-ESTOURO.
+           MOVE 00001 TO FILME-ID.
+           START FILMES KEY EQUAL FILME-ID.
+             READ FILMES
+               INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCOTRADO' TO WRK-MSGERRO
+               NOT INVALID KEY
+                   PERFORM UNTIL FILME-STATUS EQUAL 10
+                       IF FILME-ATIVO
+                           SET WRK-IDX-GRUPO TO 1
+                           SEARCH WRK-GRUPO
+                             AT END
+                             IF WRK-QTD-GRUPOS < 100
+                                 ADD 1 TO WRK-QTD-GRUPOS
+                                 SET WRK-IDX-GRUPO TO WRK-QTD-GRUPOS
+                                 MOVE FILME-GENERO TO
+                                     WRK-GRP-GENERO (WRK-IDX-GRUPO)
+                                 MOVE FILME-DISTRIB TO
+                                     WRK-GRP-DISTRIB (WRK-IDX-GRUPO)
+                                 MOVE 0 TO
+                                     WRK-GRP-CONT (WRK-IDX-GRUPO)
+                                 MOVE 0 TO
+                                     WRK-GRP-SOMANOTA (WRK-IDX-GRUPO)
+                                 MOVE 0 TO
+                                     WRK-GRP-SOMADUR (WRK-IDX-GRUPO)
+                             ELSE
+                                 SET WRK-IDX-GRUPO TO 0
+                                 MOVE 'S' TO WRK-GRUPO-ESTOURO
+                             END-IF
+                             WHEN WRK-GRP-GENERO (WRK-IDX-GRUPO)
+                                    EQUAL FILME-GENERO
+                                  AND WRK-GRP-DISTRIB (WRK-IDX-GRUPO)
+                                    EQUAL FILME-DISTRIB
+                                 CONTINUE
+                           END-SEARCH
+                           IF WRK-IDX-GRUPO > 0
+                               ADD 1 TO WRK-GRP-CONT (WRK-IDX-GRUPO)
+                               ADD FILME-NOTA TO
+                                   WRK-GRP-SOMANOTA (WRK-IDX-GRUPO)
+                               ADD FILME-DURACAO TO
+                                   WRK-GRP-SOMADUR (WRK-IDX-GRUPO)
+                           END-IF
+                       END-IF
+                       READ FILMES NEXT
+                   END-PERFORM
+             END-READ.
+
+           IF WRK-QTD-GRUPOS EQUAL 0
+               DISPLAY MOSTRA-ERRO
+               ACCEPT MSG-ERRO
+           ELSE
+               DISPLAY ' RELATORIO POR GENERO / DISTRIBUIDORA ' AT 0218
+               DISPLAY '-----------------------------------' AT 0301
+               DISPLAY '-----------------------------------' AT 0336
+               DISPLAY '--------------' AT 0371
+               PERFORM VARYING WRK-IDX-GRUPO FROM 1 BY 1
+                       UNTIL WRK-IDX-GRUPO > WRK-QTD-GRUPOS
+                   DIVIDE WRK-GRP-SOMANOTA (WRK-IDX-GRUPO)
+                       BY WRK-GRP-CONT (WRK-IDX-GRUPO)
+                       GIVING WRK-MEDIA-NOTA ROUNDED
+                   MOVE WRK-MEDIA-NOTA TO WRK-MEDIA-NOTA-ED
+                   DISPLAY WRK-GRP-GENERO (WRK-IDX-GRUPO)
+                       AT LINE LINE-CONTADOR COLUMN 5
+                   DISPLAY WRK-GRP-DISTRIB (WRK-IDX-GRUPO) (1:25)
+                       AT LINE LINE-CONTADOR COLUMN 38
+                   DISPLAY WRK-GRP-CONT (WRK-IDX-GRUPO)
+                       AT LINE LINE-CONTADOR COLUMN 64
+                   DISPLAY WRK-MEDIA-NOTA-ED
+                       AT LINE LINE-CONTADOR COLUMN 70
+                   DISPLAY WRK-GRP-SOMADUR (WRK-IDX-GRUPO)
+                       AT LINE LINE-CONTADOR COLUMN 76
+                   ADD 2 TO LINE-CONTADOR
+                   IF LINE-CONTADOR > 16
+                       MOVE 'PRESSIONE ALGUMA TECLA' TO WRK-MSGERRO
+                       DISPLAY MOSTRA-ERRO
+                       ACCEPT MOSTRA-ERRO
+                       MOVE '  MODULO - RELATORIO GENERO '
+                           TO WRK-MODULO
+                       DISPLAY TELA
+                       DISPLAY ' RELATORIO POR GENERO / DISTRIBUIDORA '
+                           AT 0218
+                       DISPLAY '-----------------------------------'
+                           AT 0301
+                       DISPLAY '-----------------------------------'
+                           AT 0336
+                       DISPLAY '--------------' AT 0371
+                       MOVE 5 TO LINE-CONTADOR
+                   END-IF
+               END-PERFORM
+               MOVE 'GRUPOS LISTADOS' TO WRK-MSGERRO
+               MOVE WRK-QTD-GRUPOS TO WRK-MSGERRO(17:03)
+               DISPLAY MOSTRA-ERRO
+               ACCEPT MSG-ERRO
+               IF GRUPO-ESTOUROU
+                   MOVE 'LIMITE DE 100 GRUPOS ATINGIDO, RELATORIO'
+                       TO WRK-MSGERRO
+                   DISPLAY MOSTRA-ERRO
+                   ACCEPT MSG-ERRO
+               END-IF
+           END-IF.
+
+       9700-GRAVA-LOG.
+           ACCEPT LOG-DATA FROM DATE.
+           ACCEPT LOG-HORA FROM TIME.
+           MOVE FILME-ID TO LOG-FILME-ID.
+           MOVE WRK-LOG-OPERACAO TO LOG-OPERACAO.
+           MOVE WRK-LOG-TITULO-ANTIGO TO LOG-TITULO-ANTIGO.
+           MOVE WRK-LOG-TITULO-NOVO TO LOG-TITULO-NOVO.
+           MOVE WRK-LOG-NOTA-ANTIGA TO LOG-NOTA-ANTIGA.
+           MOVE WRK-LOG-NOTA-NOVA TO LOG-NOTA-NOVA.
+           MOVE WRK-LOG-STATUS-IO TO LOG-STATUS-IO.
+           WRITE FILMES-LOG-REG.
+
+      *============ CONFERENCIA DO FILE STATUS ===========
+      *== Compara FILME-STATUS com os codigos esperados para a
+      *== operacao de E/S que acabou de ser executada (informados
+      *== pelo chamador em WRK-STATUS-ESP1/WRK-STATUS-ESP2, alem do
+      *== 00 de sucesso, que e sempre aceito). Quando o codigo nao
+      *== e um dos esperados, grava uma ocorrencia no log de
+      *== auditoria com o FILME-ID em uso e o FILME-STATUS obtido.
+       9800-VERIFICA-STATUS.
+           IF FILME-STATUS NOT EQUAL 0
+              AND FILME-STATUS NOT EQUAL WRK-STATUS-ESP1
+              AND FILME-STATUS NOT EQUAL WRK-STATUS-ESP2
+               MOVE FILME-STATUS TO WRK-LOG-STATUS-IO
+               MOVE 'ERRO-IO' TO WRK-LOG-OPERACAO
+               PERFORM 9700-GRAVA-LOG
+           END-IF.
+
+      *============ CONTROLE DE REGISTROS ATIVOS ===========
+      *== CTL-QTD-ATIVOS e o total de filmes com FILME-STATUS-REG
+      *== igual a 'A', mantido a cada INCLUSAO/EXCLUSAO/REATIVACAO
+      *== para permitir a conferencia feita em 9000-RELATORIOTELA.
+       9900-INCREMENTA-CONTROLE.
+           MOVE 1 TO CTL-CHAVE.
+           READ FILMES-CTL.
+           ADD 1 TO CTL-QTD-ATIVOS.
+           REWRITE FILMES-CTL-REG.
+
+       9910-DECREMENTA-CONTROLE.
+           MOVE 1 TO CTL-CHAVE.
+           READ FILMES-CTL.
+           SUBTRACT 1 FROM CTL-QTD-ATIVOS.
+           REWRITE FILMES-CTL-REG.
