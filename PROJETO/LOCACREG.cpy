@@ -0,0 +1,14 @@
+      *================================================================
+      *== COPYBOOK: LOCACREG
+      *== OBJETIVO: Layout do registro de LOCACOES.DAT (emprestimo/
+      *==           devolucao de filmes do catalogo FILMES.DAT)
+      *== DATA = 10/04/2025
+      *================================================================
+       01 LOCACOES-REG.
+          05 LOC-CHAVE.
+            10 LOC-ID              PIC 9(05).
+          05 LOC-CLIENTE           PIC X(40).
+          05 LOC-FILME-ID          PIC 9(05).
+          05 LOC-DATA-EMPRESTIMO   PIC 9(08).
+          05 LOC-DATA-DEV-PREVISTA PIC 9(08).
+          05 LOC-DATA-DEV-REAL     PIC 9(08).
