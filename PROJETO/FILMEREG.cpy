@@ -0,0 +1,19 @@
+      *================================================================
+      *== COPYBOOK: FILMEREG
+      *== OBJETIVO: Layout do registro de FILMES.DAT, compartilhado
+      *==           entre o programa principal FILMES e os utilitarios
+      *==           de carga/descarga em lote e o subsistema de
+      *==           locacoes, para que todos enxerguem o mesmo layout.
+      *== DATA = 10/04/2025
+      *================================================================
+       01 FILMES-REG.
+          05 FILMES-CHAVE.
+            10 FILME-ID       PIC 9(05).
+          05 FILME-TITULO     PIC X(50).
+          05 FILME-GENERO     PIC X(30).
+          05 FILME-DURACAO    PIC 9(03).
+          05 FILME-DISTRIB    PIC X(40).
+          05 FILME-NOTA       PIC 9(02).
+          05 FILME-STATUS-REG PIC X(01).
+             88 FILME-ATIVO        VALUE 'A'.
+             88 FILME-INATIVO      VALUE 'I'.
