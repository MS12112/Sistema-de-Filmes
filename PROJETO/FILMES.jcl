@@ -0,0 +1,27 @@
+//FILMESB  JOB (ACCTG),'CARGA/EXPORT FILMES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* CARGA EM LOTE E EXPORTACAO DO CATALOGO DE FILMES
+//* STEP LOAD   - LE UM ARQUIVO SEQUENCIAL DE ENTRADA E GRAVA
+//*               EM FILMES.DAT (PROGRAMA FILMLOAD)
+//* STEP EXPORT - LE FILMES.DAT SEQUENCIALMENTE E GRAVA UM
+//*               ARQUIVO SEQUENCIAL DE SAIDA (PROGRAMA FILMEXP)
+//* OS DDNAMES ABAIXO CORRESPONDEM AOS NOMES LOGICOS USADOS NAS
+//* CLAUSULAS ASSIGN DOS PROGRAMAS (RESOLVIDOS EM TEMPO DE
+//* EXECUCAO PELO AMBIENTE QUE RODAR O STEP).
+//*--------------------------------------------------------------
+//LOAD     EXEC PGM=FILMLOAD
+//STEPLIB  DD DSN=PROJETO.FILMES.LOADLIB,DISP=SHR
+//FILMLOADIN DD DSN=PROJETO.FILMES.CARGA,DISP=SHR
+//FILMESDAT  DD DSN=PROJETO.FILMES.DAT,DISP=SHR
+//FILMESCTL  DD DSN=PROJETO.FILMES.CTL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//EXPORT   EXEC PGM=FILMEXP
+//STEPLIB  DD DSN=PROJETO.FILMES.LOADLIB,DISP=SHR
+//FILMESDAT  DD DSN=PROJETO.FILMES.DAT,DISP=SHR
+//FILMEXPOUT DD DSN=PROJETO.FILMES.EXPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=131)
+//SYSOUT   DD SYSOUT=*
