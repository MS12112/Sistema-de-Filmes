@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCACOES.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: Controle de Emprestimo/Devolucao de Filmes
+      *== DATA = 10/04/2025
+      *== OBSERVAÇOES: Consulta o catalogo de FILMES.DAT para
+      *==   confirmar que o filme existe antes de gravar o
+      *==   emprestimo em LOCACOES.DAT
+      *======================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCACOES ASSIGN TO 'LOCACOESDAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS LOC-STATUS
+             RECORD KEY IS LOC-CHAVE
+             ALTERNATE RECORD KEY IS LOC-FILME-ID WITH DUPLICATES.
+
+           SELECT FILMES ASSIGN TO 'FILMESDAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS FILME-STATUS
+             RECORD KEY IS FILMES-CHAVE
+             ALTERNATE RECORD KEY IS FILME-GENERO WITH DUPLICATES
+             ALTERNATE RECORD KEY IS FILME-TITULO WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE                         SECTION.
+      *======ESTRUTURA DO REGISTRO DE EMPRESTIMO======
+        FD LOCACOES.
+        COPY LOCACREG.
+
+      *======ESTRUTURA DO CATALOGO DE FILMES (SOMENTE CONSULTA)======
+        FD FILMES.
+        COPY FILMEREG.
+
+      *============ VÁRIAVEIS ===============
+       WORKING-STORAGE              SECTION.
+
+        77 WRK-OPCAO          PIC X(1).
+        77 WRK-MODULO         PIC X(25).
+        77 WRK-TECLA          PIC X(1).
+        77 LOC-STATUS         PIC 9(02).
+        77 FILME-STATUS       PIC 9(02).
+        77 WRK-MSGERRO        PIC X(50).
+
+       SCREEN                       SECTION.
+      *============ Estruta da Tela =========
+        01  TELA.
+           05 LIMPA-TELA.
+              10 BLANK SCREEN.
+              10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                 BACKGROUND-COLOR 2.
+              10 LINE 01 COLUMN 15 PIC X(20) BACKGROUND-COLOR 2
+                 FOREGROUND-COLOR 7 FROM 'CONTROLE DE LOCACOES'.
+              10 LINE 02 COLUMN 01 PIC X(20) ERASE EOL
+                 BACKGROUND-COLOR 1 FROM WRK-MODULO.
+
+      *============ Tela de TELA-MENU ===========
+        01 TELA-MENU.
+           05 LINE 07 COLUMN 15 VALUE '1 - EMPRESTAR'.
+           05 LINE 08 COLUMN 15 VALUE '2 - DEVOLVER'.
+           05 LINE 09 COLUMN 15 VALUE 'X - SAIDA'.
+           05 LINE 10 COLUMN 15 VALUE 'OPCAO......:'.
+           05 LINE 10 COLUMN 28 USING WRK-OPCAO.
+
+      *============ Tela para Emprestimo de Filmes ===========
+        01 TELA-EMPRESTIMO.
+             05 CHAVE-LOC FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'EMPRESTIMO'.
+               10 COLUMN PLUS 2 PIC 9(05) USING LOC-ID
+                   BLANK WHEN ZEROS.
+             05 SS-DADOS-LOC.
+               10 LINE 11 COLUMN 10 VALUE 'CLIENTE...'.
+               10 COLUMN PLUS 2 PIC X(40) USING LOC-CLIENTE.
+               10 LINE 12 COLUMN 10 VALUE 'ID FILME..'.
+               10 COLUMN PLUS 2 PIC 9(05) USING LOC-FILME-ID.
+               10 LINE 13 COLUMN 10 VALUE 'DT EMPREST'.
+               10 COLUMN PLUS 2 PIC 9(08) USING LOC-DATA-EMPRESTIMO.
+               10 LINE 14 COLUMN 10 VALUE 'DT PREVISTA'.
+               10 COLUMN PLUS 2 PIC 9(08) USING LOC-DATA-DEV-PREVISTA.
+
+      *============ Tela para Devolucao de Filmes ===========
+        01 TELA-DEVOLUCAO.
+             05 CHAVE-DEV FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'EMPRESTIMO'.
+               10 COLUMN PLUS 2 PIC 9(05) USING LOC-ID
+                   BLANK WHEN ZEROS.
+             05 SS-DADOS-DEV.
+               10 LINE 11 COLUMN 10 VALUE 'CLIENTE...'.
+               10 COLUMN PLUS 2 PIC X(40) USING LOC-CLIENTE.
+               10 LINE 12 COLUMN 10 VALUE 'ID FILME..'.
+               10 COLUMN PLUS 2 PIC 9(05) USING LOC-FILME-ID.
+             05 DEV-REAL.
+               10 LINE 13 COLUMN 10 VALUE 'DT DEVOLUCAO'.
+               10 COLUMN PLUS 2 PIC 9(08) USING LOC-DATA-DEV-REAL.
+
+      *============ Mensagens de Erro ou Confirmação ===========
+        01 MOSTRA-ERRO.
+             02 MSG-ERRO.
+               10 LINE 18 COLUMN 01 ERASE EOL
+                 BACKGROUND-COLOR 3.
+               10 LINE 18 COLUMN 16 PIC X(50)
+                          BACKGROUND-COLOR 3
+                          FROM WRK-MSGERRO.
+               10 COLUMN PLUS 2 PIC X(01) BACKGROUND-COLOR 3
+                 USING WRK-TECLA.
+
+      *============ Procedimentos Principais ===========
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL               SECTION.
+            PERFORM 1000-INICIAR THRU 1100-MONTATELA.
+            PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO EQUAL 'X' or 'x'.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN I-O LOCACOES.
+            IF LOC-STATUS NOT = 0
+              DISPLAY 'ERRO AO ABRIR LOCACOES, STATUS = ' LOC-STATUS
+              STOP RUN
+            END-IF.
+            OPEN INPUT FILMES.
+            IF FILME-STATUS NOT = 0
+              DISPLAY 'ERRO AO ABRIR O CATALOGO, STATUS = ' FILME-STATUS
+              STOP RUN
+            END-IF.
+
+       1100-MONTATELA.
+
+             DISPLAY TELA.
+             ACCEPT TELA-MENU.
+
+       2000-PROCESSAR.
+            MOVE ZEROS TO LOC-ID LOC-FILME-ID LOC-DATA-EMPRESTIMO
+            LOC-DATA-DEV-PREVISTA LOC-DATA-DEV-REAL.
+            MOVE SPACES TO LOC-CLIENTE MOSTRA-ERRO.
+            EVALUATE WRK-OPCAO
+               WHEN 1
+                PERFORM 5000-EMPRESTAR
+                MOVE SPACES TO WRK-MODULO
+               WHEN 2
+                PERFORM 6000-DEVOLVER
+                MOVE SPACES TO WRK-MODULO
+               WHEN OTHER
+               IF WRK-OPCAO NOT EQUAL TELA-MENU
+                 MOVE 'ENTRE COM UMA OPCAO VALIDA.' TO WRK-MSGERRO
+                 DISPLAY MOSTRA-ERRO
+                 ACCEPT MSG-ERRO
+               END-IF
+            END-EVALUATE.
+           PERFORM 1100-MONTATELA.
+
+       3000-FINALIZAR.
+           CLOSE LOCACOES.
+           CLOSE FILMES.
+
+       5000-EMPRESTAR.
+           MOVE '  MODULO - EMPRESTIMO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           ACCEPT TELA-EMPRESTIMO.
+           MOVE LOC-FILME-ID TO FILME-ID.
+           READ FILMES KEY IS FILMES-CHAVE
+             INVALID KEY
+                 MOVE 'FILME INFORMADO NAO EXISTE' TO WRK-MSGERRO
+                 DISPLAY MOSTRA-ERRO
+                 ACCEPT MSG-ERRO
+             NOT INVALID KEY
+                 IF FILME-INATIVO
+                     MOVE 'FILME INATIVO NO CATALOGO' TO WRK-MSGERRO
+                     DISPLAY MOSTRA-ERRO
+                     ACCEPT MSG-ERRO
+                 ELSE
+                     DISPLAY 'CONFIRMA EMPRESTIMO? (S/N): ' AT 1610
+                     ACCEPT WRK-TECLA AT 1639
+                     IF WRK-TECLA EQUAL 'S' OR 's'
+                       MOVE ZEROS TO LOC-DATA-DEV-REAL
+                       WRITE LOCACOES-REG
+                         INVALID KEY
+                           MOVE 'EMPRESTIMO JA CADASTRADO'
+                               TO WRK-MSGERRO
+                         NOT INVALID KEY
+                           MOVE 'EMPRESTIMO REGISTRADO COM SUCESSO'
+                               TO WRK-MSGERRO
+                       END-WRITE
+                     ELSE
+                       MOVE 'EMPRESTIMO CANCELADO' TO WRK-MSGERRO
+                     END-IF
+                     DISPLAY MOSTRA-ERRO
+                     ACCEPT MSG-ERRO
+                 END-IF
+           END-READ.
+
+       6000-DEVOLVER.
+           MOVE '  MODULO - DEVOLUCAO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY 'Digite o numero do emprestimo: ' AT 0810.
+           ACCEPT CHAVE-DEV.
+           READ LOCACOES
+             INVALID KEY
+                 MOVE 'EMPRESTIMO NAO ENCONTRADO' TO WRK-MSGERRO
+                 DISPLAY MOSTRA-ERRO
+                 ACCEPT MSG-ERRO
+             NOT INVALID KEY
+                 IF LOC-DATA-DEV-REAL NOT EQUAL ZEROS
+                     MOVE 'EMPRESTIMO JA DEVOLVIDO' TO WRK-MSGERRO
+                     DISPLAY MOSTRA-ERRO
+                     ACCEPT MSG-ERRO
+                 ELSE
+                     DISPLAY SS-DADOS-DEV
+                     DISPLAY 'Digite a data de devolucao (AAAAMMDD): '
+                         AT 1310
+                     ACCEPT DEV-REAL
+                     DISPLAY 'Confirma devolucao? (S/N): ' AT 1810
+                     ACCEPT WRK-TECLA AT 1838
+                     IF WRK-TECLA EQUAL 'S' OR 's'
+                       REWRITE LOCACOES-REG
+                         INVALID KEY
+                           MOVE 'DEVOLUCAO NAO REGISTRADA'
+                               TO WRK-MSGERRO
+                         NOT INVALID KEY
+                           MOVE 'DEVOLUCAO REGISTRADA COM SUCESSO'
+                               TO WRK-MSGERRO
+                       END-REWRITE
+                     ELSE
+                       MOVE 'DEVOLUCAO CANCELADA' TO WRK-MSGERRO
+                     END-IF
+                     DISPLAY MOSTRA-ERRO
+                     ACCEPT MSG-ERRO
+                 END-IF
+           END-READ.
