@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILMLOAD.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: Carga em lote de FILMES.DAT a partir de um
+      *==           arquivo sequencial de entrada
+      *== DATA = 10/04/2025
+      *== OBSERVAÇOES: Complementa o cadastro manual do FILMES,
+      *==   usado para popular um ambiente novo ou repor o catalogo
+      *==   a partir de uma exportacao feita pelo FILMEXP.
+      *======================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO 'FILMLOADIN'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WRK-ENT-STATUS.
+
+           SELECT FILMES ASSIGN TO 'FILMESDAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             FILE STATUS IS FILME-STATUS
+             RECORD KEY IS FILMES-CHAVE
+             ALTERNATE RECORD KEY IS FILME-GENERO WITH DUPLICATES
+             ALTERNATE RECORD KEY IS FILME-TITULO WITH DUPLICATES.
+
+           SELECT FILMES-CTL ASSIGN TO 'FILMESCTL'
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS RANDOM
+             RELATIVE KEY IS CTL-CHAVE
+             FILE STATUS IS CTL-STATUS.
+
+       DATA DIVISION.
+       FILE                         SECTION.
+      *======ESTRUTURA DO ARQUIVO DE ENTRADA======
+        FD ENTRADA.
+        01 ENTRADA-REG.
+           05 ENT-ID           PIC 9(05).
+           05 ENT-TITULO        PIC X(50).
+           05 ENT-GENERO        PIC X(30).
+           05 ENT-DURACAO       PIC 9(03).
+           05 ENT-DISTRIB       PIC X(40).
+           05 ENT-NOTA          PIC 9(02).
+           05 ENT-STATUS-REG    PIC X(01).
+
+      *======ESTRUTURA DO REGISTRO======
+        FD FILMES.
+        COPY FILMEREG.
+
+      *======ESTRUTURA DO CONTROLE DE REGISTROS ATIVOS======
+        FD FILMES-CTL.
+        01 FILMES-CTL-REG.
+           05 CTL-QTD-ATIVOS     PIC 9(07).
+
+      *============ VÁRIAVEIS ===============
+       WORKING-STORAGE              SECTION.
+
+        77 WRK-ENT-STATUS      PIC 9(02).
+        77 FILME-STATUS        PIC 9(02).
+        77 WRK-CONT-CARREGADOS PIC 9(05) COMP VALUE 0.
+        77 WRK-CONT-REJEITADOS PIC 9(05) COMP VALUE 0.
+        77 CTL-CHAVE           PIC 9(04) VALUE 1.
+        77 CTL-STATUS          PIC 9(02).
+
+      *============ AREA DE VALIDACAO DA CARGA ===========
+        77 WRK-VALIDA-STATUS  PIC X(01).
+           88 VALIDACAO-OK        VALUE 'S'.
+           88 VALIDACAO-ERRO      VALUE 'N'.
+        77 WRK-MSGVALIDA      PIC X(30).
+
+        01 WRK-SALVA-REG.
+           05 WRK-SALVA-ID          PIC 9(05).
+           05 WRK-SALVA-GENERO      PIC X(30).
+           05 WRK-SALVA-DURACAO     PIC 9(03).
+           05 WRK-SALVA-DISTRIB     PIC X(40).
+           05 WRK-SALVA-NOTA        PIC 9(02).
+           05 WRK-SALVA-STATUS-REG  PIC X(01).
+
+      *============ Procedimentos Principais ===========
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL               SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-ENT-STATUS EQUAL 10.
+            PERFORM 9000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT ENTRADA.
+            IF WRK-ENT-STATUS NOT = 0
+              DISPLAY 'ERRO AO ABRIR ENTRADA, STATUS = ' WRK-ENT-STATUS
+              STOP RUN
+            END-IF.
+            OPEN I-O FILMES.
+            IF FILME-STATUS EQUAL 35
+              OPEN OUTPUT FILMES
+              CLOSE FILMES
+              OPEN I-O FILMES
+            END-IF.
+            IF FILME-STATUS NOT = 0
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO, STATUS = ' FILME-STATUS
+              STOP RUN
+            END-IF.
+            OPEN I-O FILMES-CTL.
+            IF CTL-STATUS EQUAL 35
+              OPEN OUTPUT FILMES-CTL
+              MOVE 0 TO CTL-QTD-ATIVOS
+              WRITE FILMES-CTL-REG
+              CLOSE FILMES-CTL
+              OPEN I-O FILMES-CTL
+            END-IF.
+            IF CTL-STATUS NOT = 0
+              DISPLAY 'ERRO AO ABRIR O CONTROLE, STATUS = ' CTL-STATUS
+              STOP RUN
+            END-IF.
+            READ ENTRADA.
+
+       2000-PROCESSAR.
+            MOVE ENT-ID       TO FILME-ID.
+            MOVE ENT-TITULO   TO FILME-TITULO.
+            MOVE ENT-GENERO   TO FILME-GENERO.
+            MOVE ENT-DURACAO  TO FILME-DURACAO.
+            MOVE ENT-DISTRIB  TO FILME-DISTRIB.
+            MOVE ENT-NOTA     TO FILME-NOTA.
+            MOVE ENT-STATUS-REG TO FILME-STATUS-REG.
+            IF NOT FILME-ATIVO AND NOT FILME-INATIVO
+                MOVE 'A' TO FILME-STATUS-REG
+            END-IF.
+            PERFORM 2100-VALIDAR-CARGA.
+            IF VALIDACAO-OK
+                WRITE FILMES-REG
+                  INVALID KEY
+                      ADD 1 TO WRK-CONT-REJEITADOS
+                      DISPLAY 'REGISTRO REJEITADO, ID JA EXISTE: '
+                          FILME-ID
+                  NOT INVALID KEY
+                      ADD 1 TO WRK-CONT-CARREGADOS
+                      IF FILME-ATIVO
+                          PERFORM 9900-INCREMENTA-CONTROLE
+                      END-IF
+                END-WRITE
+            ELSE
+                ADD 1 TO WRK-CONT-REJEITADOS
+                DISPLAY 'REGISTRO REJEITADO, ' WRK-MSGVALIDA
+                    ' ID: ' FILME-ID
+            END-IF.
+            READ ENTRADA.
+
+       2100-VALIDAR-CARGA.
+            MOVE 'S' TO WRK-VALIDA-STATUS.
+            IF FILME-NOTA > 10
+                MOVE 'N' TO WRK-VALIDA-STATUS
+                MOVE 'NOTA DEVE SER DE 00 A 10' TO WRK-MSGVALIDA
+            END-IF.
+            IF VALIDACAO-OK AND FILME-DURACAO EQUAL 0
+                MOVE 'N' TO WRK-VALIDA-STATUS
+                MOVE 'DURACAO NAO PODE SER ZERO' TO WRK-MSGVALIDA
+            END-IF.
+            IF VALIDACAO-OK
+                MOVE FILME-ID          TO WRK-SALVA-ID
+                MOVE FILME-GENERO      TO WRK-SALVA-GENERO
+                MOVE FILME-DURACAO     TO WRK-SALVA-DURACAO
+                MOVE FILME-DISTRIB     TO WRK-SALVA-DISTRIB
+                MOVE FILME-NOTA        TO WRK-SALVA-NOTA
+                MOVE FILME-STATUS-REG  TO WRK-SALVA-STATUS-REG
+                READ FILMES KEY IS FILME-TITULO
+                  INVALID KEY
+                      CONTINUE
+                  NOT INVALID KEY
+                      MOVE 'N' TO WRK-VALIDA-STATUS
+                      MOVE 'TITULO JA CADASTRADO' TO WRK-MSGVALIDA
+                END-READ
+                MOVE WRK-SALVA-ID         TO FILME-ID
+                MOVE WRK-SALVA-GENERO     TO FILME-GENERO
+                MOVE WRK-SALVA-DURACAO    TO FILME-DURACAO
+                MOVE WRK-SALVA-DISTRIB    TO FILME-DISTRIB
+                MOVE WRK-SALVA-NOTA       TO FILME-NOTA
+                MOVE WRK-SALVA-STATUS-REG TO FILME-STATUS-REG
+            END-IF.
+
+       9900-INCREMENTA-CONTROLE.
+            MOVE 1 TO CTL-CHAVE.
+            READ FILMES-CTL.
+            ADD 1 TO CTL-QTD-ATIVOS.
+            REWRITE FILMES-CTL-REG.
+
+       9000-FINALIZAR.
+            DISPLAY 'REGISTROS CARREGADOS.: ' WRK-CONT-CARREGADOS.
+            DISPLAY 'REGISTROS REJEITADOS.: ' WRK-CONT-REJEITADOS.
+            CLOSE ENTRADA.
+            CLOSE FILMES.
+            CLOSE FILMES-CTL.
